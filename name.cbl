@@ -5,19 +5,454 @@
        DATE-WRITTEN. 14-07-19.
        DATE-COMPILED. 14-07-19.
       *------------------------------------
+      * MODIFICATION HISTORY
+      *   14-07-19  PB  Original greeting program.
+      *   26-08-09  PB  Collect and greet with LASTNAME as well.
+      *   26-08-09  PB  Append each sign-in to a daily log file.
+      *   26-08-09  PB  Batch mode off a transaction file for bulk
+      *                 enrollment days, falling back to interactive
+      *                 ACCEPT when no transaction file is present.
+      *   26-08-09  PB  Validate NAME/LASTNAME as non-blank letters
+      *                 before greeting; re-prompt interactively and
+      *                 skip bad transaction records in batch mode.
+      *   26-08-09  PB  Check NAME/LASTNAME against the master roster
+      *                 before greeting; log rejected attempts.
+      *   26-08-09  PB  Move WORKAREA and the sign-in log record onto
+      *                 the shared VISITOR copybook.
+      *   26-08-09  PB  Checkpoint the batch run to a restart file
+      *                 every CHECKPOINT-INTERVAL records; resume from
+      *                 the checkpoint on a re-run instead of starting
+      *                 the transaction file over from the top.
+      *   26-08-09  PB  Queue a badge-printer interface record for
+      *                 every visitor greeted.
+      *   26-08-09  PB  Read the installation name and greeting text
+      *                 from a parameter file at startup instead of
+      *                 hardcoding them, defaulting to the original
+      *                 D-O-S wording when no parameter file is found.
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGN-LOG-FILE ASSIGN TO "SIGNLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SIGNLOG-STATUS.
+           SELECT TRAN-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANFILE-STATUS.
+           SELECT MAST-FILE ASSIGN TO "MASTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MASTFILE-STATUS.
+           SELECT REST-FILE ASSIGN TO "RESTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTFILE-STATUS.
+           SELECT BADGE-FILE ASSIGN TO "BADGEOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BADGEFILE-STATUS.
+           SELECT PARM-FILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARMFILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SIGN-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SIGN-LOG-RECORD.
+           COPY VISITOR REPLACING ==NAME==        BY ==LOG-NAME==
+                                   ==LASTNAME==    BY ==LOG-LASTNAME==
+                                   ==VISIT-DATE==  BY ==LOG-DATE==
+                                   ==VISIT-TIME==  BY ==LOG-TIME==
+                                   ==STATUS-FLAG== BY ==LOG-STATUS==
+                                   ==VR-ACCEPTED== BY ==LOG-ACCEPTED==
+                                   ==VR-REJECTED== BY ==LOG-REJECTED==
+                                   ==VR-INVALID==  BY ==LOG-INVALID==.
+
+       FD  TRAN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRAN-RECORD.
+           05  TRAN-NAME            PIC X(25).
+           05  TRAN-LASTNAME        PIC X(25).
+
+       FD  MAST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MAST-RECORD.
+           05  MAST-NAME            PIC X(25).
+           05  MAST-LASTNAME        PIC X(25).
+
+       FD  REST-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REST-RECORD.
+           05  REST-COUNT           PIC 9(07).
+
+       FD  BADGE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  BADGE-RECORD.
+           05  BADGE-NAME           PIC X(25).
+           05  BADGE-LASTNAME       PIC X(25).
+           05  BADGE-DATE           PIC X(08).
+
+       FD  PARM-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PARM-RECORD.
+           05  PARM-INSTALLATION    PIC X(20).
+           05  PARM-GREETING        PIC X(40).
 
-      *FILE SECTION.
        WORKING-STORAGE SECTION.
+       77  WS-SIGNLOG-STATUS        PIC X(02) VALUE SPACES.
+       77  WS-TRANFILE-STATUS       PIC X(02) VALUE SPACES.
+       77  WS-MASTFILE-STATUS       PIC X(02) VALUE SPACES.
+       77  WS-RUN-MODE-SWITCH       PIC X(01) VALUE SPACES.
+           88  BATCH-MODE               VALUE 'B'.
+           88  INTERACTIVE-MODE         VALUE 'I'.
+       77  WS-TRAN-EOF-SWITCH       PIC X(01) VALUE 'N'.
+           88  TRAN-EOF                 VALUE 'Y'.
+       77  WS-MAST-EOF-SWITCH       PIC X(01) VALUE 'N'.
+           88  MAST-EOF                 VALUE 'Y'.
+       77  WS-VISITOR-VALID-SWITCH  PIC X(01) VALUE 'N'.
+           88  VALID-VISITOR            VALUE 'Y'.
+           88  INVALID-VISITOR          VALUE 'N'.
+       77  WS-VISITOR-FOUND-SWITCH  PIC X(01) VALUE 'N'.
+           88  VISITOR-FOUND            VALUE 'Y'.
+           88  VISITOR-NOT-FOUND        VALUE 'N'.
+       77  WS-MASTER-COUNT          PIC 9(05) COMP VALUE ZERO.
+       77  WS-RESTFILE-STATUS       PIC X(02) VALUE SPACES.
+       77  WS-RESTART-COUNT         PIC 9(07) VALUE ZERO.
+       77  WS-PROCESSED-COUNT       PIC 9(07) VALUE ZERO.
+       77  WS-CHECKPOINT-INTERVAL   PIC 9(03) VALUE 25.
+       77  WS-CHECKPOINT-QUOTIENT   PIC 9(07) VALUE ZERO.
+       77  WS-CHECKPOINT-REMAINDER  PIC 9(03) VALUE ZERO.
+       01  WS-RESTART-FILENAME      PIC X(08) VALUE "RESTFILE".
+       77  WS-BADGEFILE-STATUS      PIC X(02) VALUE SPACES.
+       77  WS-PARMFILE-STATUS       PIC X(02) VALUE SPACES.
+       77  WS-INSTALLATION          PIC X(20) VALUE "D-O-S".
+       77  WS-GREETING              PIC X(40)
+                                     VALUE "Welcome to the system".
+       01  WS-GREET-LINE             PIC X(120).
+
+       01 WS-MASTER-TABLE.
+           05  WS-MASTER-ENTRY OCCURS 500 TIMES
+                                INDEXED BY WS-MASTER-IDX.
+               10  WS-MASTER-NAME       PIC X(25).
+               10  WS-MASTER-LASTNAME   PIC X(25).
+
        01 WORKAREA.
-       05 NAME                 PIC X(25).
-       05 LASTNAME             PIC X(25).
+           COPY VISITOR.
 
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-       DISPLAY "Enter your name: ".
-       ACCEPT NAME.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 1050-LOAD-PARMS THRU 1050-EXIT.
+           PERFORM 1100-LOAD-MASTER THRU 1100-EXIT.
+           IF BATCH-MODE
+               PERFORM 2500-PROCESS-BATCH THRU 2500-EXIT
+           ELSE
+               SET INVALID-VISITOR TO TRUE
+               PERFORM 2050-PROMPT-AND-VALIDATE THRU 2050-EXIT
+                   UNTIL VALID-VISITOR
+               PERFORM 3050-PROCESS-VISITOR THRU 3050-EXIT
+           END-IF.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           STOP RUN.
+
+      *------------------------------------
+      * DECIDE BATCH VS. INTERACTIVE BY TRYING THE TRANSACTION FILE
+      *------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT TRAN-FILE.
+           IF WS-TRANFILE-STATUS = '00'
+               SET BATCH-MODE TO TRUE
+           ELSE
+               SET INTERACTIVE-MODE TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * READ THE SITE'S INSTALLATION NAME AND GREETING TEXT, IF ANY
+      *------------------------------------
+       1050-LOAD-PARMS.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARMFILE-STATUS = '00'
+               READ PARM-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-PARMFILE-STATUS = '00'
+                   MOVE PARM-INSTALLATION TO WS-INSTALLATION
+                   MOVE PARM-GREETING TO WS-GREETING
+               END-IF
+               CLOSE PARM-FILE
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * LOAD THE MASTER ROSTER INTO A TABLE FOR LOOKUP
+      *------------------------------------
+       1100-LOAD-MASTER.
+           OPEN INPUT MAST-FILE.
+           IF WS-MASTFILE-STATUS = '00'
+               PERFORM 1110-READ-MASTER THRU 1110-EXIT
+               PERFORM 1120-STORE-MASTER THRU 1120-EXIT
+                   UNTIL MAST-EOF
+               CLOSE MAST-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1110-READ-MASTER.
+           READ MAST-FILE
+               AT END SET MAST-EOF TO TRUE
+           END-READ.
+       1110-EXIT.
+           EXIT.
+
+       1120-STORE-MASTER.
+           IF WS-MASTER-COUNT < 500
+               ADD 1 TO WS-MASTER-COUNT
+               MOVE MAST-NAME TO WS-MASTER-NAME(WS-MASTER-COUNT)
+               MOVE MAST-LASTNAME
+                   TO WS-MASTER-LASTNAME(WS-MASTER-COUNT)
+               PERFORM 1110-READ-MASTER THRU 1110-EXIT
+           ELSE
+               DISPLAY "Master roster exceeds 500 entries - "
+                   "remaining roster records are not loaded."
+               SET MAST-EOF TO TRUE
+           END-IF.
+       1120-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * PROMPT THE TERMINAL FOR THE VISITOR'S NAME
+      *------------------------------------
+       2000-GET-VISITOR.
+           DISPLAY "Enter your name: ".
+           ACCEPT NAME.
+           DISPLAY "Enter your last name: ".
+           ACCEPT LASTNAME.
+       2000-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * RE-PROMPT UNTIL A VALID NAME AND LAST NAME ARE ENTERED
+      *------------------------------------
+       2050-PROMPT-AND-VALIDATE.
+           PERFORM 2000-GET-VISITOR THRU 2000-EXIT.
+           PERFORM 2100-VALIDATE-VISITOR THRU 2100-EXIT.
+           IF INVALID-VISITOR
+               DISPLAY "Name and last name must be letters only - "
+                   "please try again."
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * REJECT BLANK OR NON-ALPHABETIC NAME/LASTNAME
+      *------------------------------------
+       2100-VALIDATE-VISITOR.
+           SET VALID-VISITOR TO TRUE.
+           IF NAME = SPACES OR NAME IS NOT ALPHABETIC
+               SET INVALID-VISITOR TO TRUE
+           END-IF.
+           IF LASTNAME = SPACES OR LASTNAME IS NOT ALPHABETIC
+               SET INVALID-VISITOR TO TRUE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * DRIVE THE TRANSACTION FILE ONE PAIR AT A TIME
+      *------------------------------------
+       2500-PROCESS-BATCH.
+           PERFORM 2450-RESTART-CHECK THRU 2450-EXIT.
+           PERFORM 2700-BATCH-VISITOR THRU 2700-EXIT UNTIL TRAN-EOF.
+           CLOSE TRAN-FILE.
+           PERFORM 2900-CLEAR-CHECKPOINT THRU 2900-EXIT.
+       2500-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * RESUME AFTER A PRIOR CHECKPOINT INSTEAD OF STARTING OVER
+      *------------------------------------
+       2450-RESTART-CHECK.
+           OPEN INPUT REST-FILE.
+           IF WS-RESTFILE-STATUS = '00'
+               READ REST-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-RESTFILE-STATUS = '00'
+                   MOVE REST-COUNT TO WS-RESTART-COUNT
+               END-IF
+               CLOSE REST-FILE
+           END-IF.
+           PERFORM 2600-READ-TRAN THRU 2600-EXIT.
+           IF WS-RESTART-COUNT > 0
+               DISPLAY "Resuming batch run - skipping "
+                   WS-RESTART-COUNT " already-processed records."
+               PERFORM 2600-READ-TRAN THRU 2600-EXIT
+                   VARYING WS-PROCESSED-COUNT FROM 1 BY 1
+                   UNTIL WS-PROCESSED-COUNT > WS-RESTART-COUNT
+                       OR TRAN-EOF
+               MOVE WS-RESTART-COUNT TO WS-PROCESSED-COUNT
+           END-IF.
+       2450-EXIT.
+           EXIT.
+
+       2600-READ-TRAN.
+           READ TRAN-FILE
+               AT END SET TRAN-EOF TO TRUE
+           END-READ.
+       2600-EXIT.
+           EXIT.
 
-       DISPLAY "Welcome to the system " NAME.
-       STOP 'Press ENTER to exit.'.
-       STOP RUN.
\ No newline at end of file
+       2700-BATCH-VISITOR.
+           MOVE TRAN-NAME TO NAME.
+           MOVE TRAN-LASTNAME TO LASTNAME.
+           PERFORM 2100-VALIDATE-VISITOR THRU 2100-EXIT.
+           IF VALID-VISITOR
+               PERFORM 3050-PROCESS-VISITOR THRU 3050-EXIT
+           ELSE
+               SET VR-INVALID TO TRUE
+               DISPLAY "Skipping invalid transaction entry: "
+                   FUNCTION TRIM(TRAN-NAME) " "
+                   FUNCTION TRIM(TRAN-LASTNAME)
+               PERFORM 4000-LOG-VISITOR THRU 4000-EXIT
+           END-IF.
+           ADD 1 TO WS-PROCESSED-COUNT.
+           PERFORM 2800-CHECKPOINT THRU 2800-EXIT.
+           PERFORM 2600-READ-TRAN THRU 2600-EXIT.
+       2700-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * SAVE OUR PLACE IN THE TRANSACTION FILE EVERY SO OFTEN
+      *------------------------------------
+       2800-CHECKPOINT.
+           DIVIDE WS-PROCESSED-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER.
+           IF WS-CHECKPOINT-REMAINDER = 0
+               OPEN OUTPUT REST-FILE
+               MOVE WS-PROCESSED-COUNT TO REST-COUNT
+               WRITE REST-RECORD
+               CLOSE REST-FILE
+           END-IF.
+       2800-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * THE RUN FINISHED CLEAN - DROP THE CHECKPOINT FOR NEXT TIME
+      *------------------------------------
+       2900-CLEAR-CHECKPOINT.
+           CALL "CBL_DELETE_FILE" USING WS-RESTART-FILENAME.
+       2900-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * DISPLAY THE WELCOME MESSAGE
+      *------------------------------------
+       3000-GREET-VISITOR.
+           MOVE SPACES TO WS-GREET-LINE.
+           STRING FUNCTION TRIM(WS-GREETING) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(NAME) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  FUNCTION TRIM(LASTNAME) DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-INSTALLATION) DELIMITED BY SIZE
+                  INTO WS-GREET-LINE.
+           DISPLAY WS-GREET-LINE.
+       3000-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * GREET ON A MASTER ROSTER MATCH, REJECT OTHERWISE
+      *------------------------------------
+       3050-PROCESS-VISITOR.
+           PERFORM 3100-LOOKUP-VISITOR THRU 3100-EXIT.
+           IF VISITOR-FOUND
+               SET VR-ACCEPTED TO TRUE
+               PERFORM 3000-GREET-VISITOR THRU 3000-EXIT
+               PERFORM 3200-WRITE-BADGE THRU 3200-EXIT
+           ELSE
+               SET VR-REJECTED TO TRUE
+               DISPLAY FUNCTION TRIM(NAME) " " FUNCTION TRIM(LASTNAME)
+                   " is not recognized."
+           END-IF.
+           PERFORM 4000-LOG-VISITOR THRU 4000-EXIT.
+       3050-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * QUEUE A BADGE-PRINTER INTERFACE RECORD FOR THIS VISITOR
+      *------------------------------------
+       3200-WRITE-BADGE.
+           MOVE NAME TO BADGE-NAME.
+           MOVE LASTNAME TO BADGE-LASTNAME.
+           ACCEPT BADGE-DATE FROM DATE YYYYMMDD.
+           PERFORM 3250-OPEN-BADGE THRU 3250-EXIT.
+           WRITE BADGE-RECORD.
+           CLOSE BADGE-FILE.
+       3200-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * OPEN THE BADGE QUEUE FOR APPEND, CREATING IT THE FIRST TIME
+      *------------------------------------
+       3250-OPEN-BADGE.
+           OPEN EXTEND BADGE-FILE.
+           IF WS-BADGEFILE-STATUS = '35'
+               OPEN OUTPUT BADGE-FILE
+               CLOSE BADGE-FILE
+               OPEN EXTEND BADGE-FILE
+           END-IF.
+       3250-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * SEARCH THE MASTER ROSTER TABLE FOR THIS VISITOR
+      *------------------------------------
+       3100-LOOKUP-VISITOR.
+           SET VISITOR-NOT-FOUND TO TRUE.
+           SET WS-MASTER-IDX TO 1.
+           SEARCH WS-MASTER-ENTRY
+               AT END
+                   SET VISITOR-NOT-FOUND TO TRUE
+               WHEN WS-MASTER-NAME(WS-MASTER-IDX) = NAME
+                   AND WS-MASTER-LASTNAME(WS-MASTER-IDX) = LASTNAME
+                   SET VISITOR-FOUND TO TRUE
+           END-SEARCH.
+       3100-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * APPEND THE VISIT TO THE DAILY SIGN-IN LOG
+      *------------------------------------
+       4000-LOG-VISITOR.
+           ACCEPT VISIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT VISIT-TIME FROM TIME.
+           MOVE WORKAREA TO SIGN-LOG-RECORD.
+           PERFORM 4100-OPEN-LOG THRU 4100-EXIT.
+           WRITE SIGN-LOG-RECORD.
+           CLOSE SIGN-LOG-FILE.
+       4000-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * OPEN THE LOG FOR APPEND, CREATING IT THE FIRST TIME
+      *------------------------------------
+       4100-OPEN-LOG.
+           OPEN EXTEND SIGN-LOG-FILE.
+           IF WS-SIGNLOG-STATUS = '35'
+               OPEN OUTPUT SIGN-LOG-FILE
+               CLOSE SIGN-LOG-FILE
+               OPEN EXTEND SIGN-LOG-FILE
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * HOUSEKEEPING BEFORE THE PROGRAM ENDS
+      *------------------------------------
+       9999-TERMINATE.
+           STOP 'Press ENTER to exit.'.
+       9999-EXIT.
+           EXIT.
