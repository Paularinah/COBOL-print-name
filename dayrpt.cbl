@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYRPT.
+       AUTHOR. Paula.
+       INSTALLATION. D-O-S.
+       DATE-WRITTEN. 26-08-09.
+       DATE-COMPILED. 26-08-09.
+      *------------------------------------
+      * MODIFICATION HISTORY
+      *   26-08-09  PB  Original end-of-day sign-in summary report,
+      *                 reads the daily SIGNLOG written by NAME.
+      *   26-08-09  PB  Move the sign-in log record onto the shared
+      *                 VISITOR copybook NAME now writes from.
+      *------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGN-LOG-FILE ASSIGN TO "SIGNLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SIGNLOG-STATUS.
+           SELECT RPT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPTFILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIGN-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SIGN-LOG-RECORD.
+           COPY VISITOR REPLACING ==NAME==        BY ==LOG-NAME==
+                                   ==LASTNAME==    BY ==LOG-LASTNAME==
+                                   ==VISIT-DATE==  BY ==LOG-DATE==
+                                   ==VISIT-TIME==  BY ==LOG-TIME==
+                                   ==STATUS-FLAG== BY ==LOG-STATUS==
+                                   ==VR-ACCEPTED== BY ==LOG-ACCEPTED==
+                                   ==VR-REJECTED== BY ==LOG-REJECTED==
+                                   ==VR-INVALID==  BY ==LOG-INVALID==.
+
+       FD  RPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-RECORD               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-SIGNLOG-STATUS        PIC X(02) VALUE SPACES.
+       77  WS-RPTFILE-STATUS        PIC X(02) VALUE SPACES.
+       77  WS-LOG-EOF-SWITCH        PIC X(01) VALUE 'N'.
+           88  LOG-EOF                  VALUE 'Y'.
+       77  WS-DISTINCT-FOUND-SWITCH PIC X(01) VALUE 'N'.
+           88  DISTINCT-FOUND           VALUE 'Y'.
+           88  DISTINCT-NOT-FOUND       VALUE 'N'.
+       77  WS-DISTINCT-FULL-SWITCH  PIC X(01) VALUE 'N'.
+           88  DISTINCT-TABLE-FULL      VALUE 'Y'.
+       77  WS-GREET-COUNT           PIC 9(05) COMP VALUE ZERO.
+       77  WS-REJECT-COUNT          PIC 9(05) COMP VALUE ZERO.
+       77  WS-DISTINCT-COUNT        PIC 9(05) COMP VALUE ZERO.
+       77  WS-COUNT-EDIT            PIC ZZZZ9.
+       01  WS-REPORT-LINE           PIC X(80).
+
+       01  WS-DISTINCT-TABLE.
+           05  WS-DISTINCT-ENTRY OCCURS 500 TIMES
+                                  INDEXED BY WS-DISTINCT-IDX.
+               10  WS-DISTINCT-NAME      PIC X(25).
+               10  WS-DISTINCT-LASTNAME  PIC X(25).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCEDURE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           IF WS-SIGNLOG-STATUS = '00'
+               PERFORM 2000-READ-LOG THRU 2000-EXIT
+               PERFORM 2100-TALLY-RECORD THRU 2100-EXIT UNTIL LOG-EOF
+               CLOSE SIGN-LOG-FILE
+           ELSE
+               DISPLAY "No sign-in activity found for today."
+           END-IF.
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+           CLOSE RPT-FILE.
+           STOP RUN.
+
+      *------------------------------------
+      * OPEN THE SIGN-IN LOG AND THE REPORT OUTPUT
+      *------------------------------------
+       1000-INITIALIZE.
+           OPEN INPUT SIGN-LOG-FILE.
+           OPEN OUTPUT RPT-FILE.
+       1000-EXIT.
+           EXIT.
+
+       2000-READ-LOG.
+           READ SIGN-LOG-FILE
+               AT END SET LOG-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * TALLY GREETINGS, REJECTIONS, AND DISTINCT VISITORS
+      *------------------------------------
+       2100-TALLY-RECORD.
+           IF LOG-ACCEPTED
+               ADD 1 TO WS-GREET-COUNT
+               PERFORM 2200-TRACK-DISTINCT THRU 2200-EXIT
+           ELSE
+               ADD 1 TO WS-REJECT-COUNT
+           END-IF.
+           PERFORM 2000-READ-LOG THRU 2000-EXIT.
+       2100-EXIT.
+           EXIT.
+
+       2200-TRACK-DISTINCT.
+           SET DISTINCT-NOT-FOUND TO TRUE.
+           SET WS-DISTINCT-IDX TO 1.
+           SEARCH WS-DISTINCT-ENTRY
+               AT END
+                   SET DISTINCT-NOT-FOUND TO TRUE
+               WHEN WS-DISTINCT-NAME(WS-DISTINCT-IDX) = LOG-NAME
+                   AND WS-DISTINCT-LASTNAME(WS-DISTINCT-IDX)
+                       = LOG-LASTNAME
+                   SET DISTINCT-FOUND TO TRUE
+           END-SEARCH.
+           IF DISTINCT-NOT-FOUND
+               IF WS-DISTINCT-COUNT < 500
+                   ADD 1 TO WS-DISTINCT-COUNT
+                   MOVE LOG-NAME TO
+                       WS-DISTINCT-NAME(WS-DISTINCT-COUNT)
+                   MOVE LOG-LASTNAME TO
+                       WS-DISTINCT-LASTNAME(WS-DISTINCT-COUNT)
+               ELSE
+                   IF NOT DISTINCT-TABLE-FULL
+                       DISPLAY "Distinct-visitor table full at 500 "
+                           "- later new names are not counted."
+                       SET DISTINCT-TABLE-FULL TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *------------------------------------
+      * WRITE AND DISPLAY THE END-OF-DAY SUMMARY
+      *------------------------------------
+       3000-PRINT-REPORT.
+           MOVE "END-OF-DAY SIGN-IN SUMMARY" TO WS-REPORT-LINE.
+           PERFORM 3900-EMIT-LINE THRU 3900-EXIT.
+
+           MOVE WS-GREET-COUNT TO WS-COUNT-EDIT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "Total greetings today: " WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           PERFORM 3900-EMIT-LINE THRU 3900-EXIT.
+
+           MOVE WS-REJECT-COUNT TO WS-COUNT-EDIT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "Rejected or invalid entries: " WS-COUNT-EDIT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           PERFORM 3900-EMIT-LINE THRU 3900-EXIT.
+
+           MOVE "Distinct visitors greeted:" TO WS-REPORT-LINE.
+           PERFORM 3900-EMIT-LINE THRU 3900-EXIT.
+
+           PERFORM 3100-PRINT-DISTINCT THRU 3100-EXIT
+               VARYING WS-DISTINCT-IDX FROM 1 BY 1
+               UNTIL WS-DISTINCT-IDX > WS-DISTINCT-COUNT.
+       3000-EXIT.
+           EXIT.
+
+       3100-PRINT-DISTINCT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "  " WS-DISTINCT-NAME(WS-DISTINCT-IDX) " "
+               WS-DISTINCT-LASTNAME(WS-DISTINCT-IDX)
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           PERFORM 3900-EMIT-LINE THRU 3900-EXIT.
+       3100-EXIT.
+           EXIT.
+
+       3900-EMIT-LINE.
+           WRITE RPT-RECORD FROM WS-REPORT-LINE.
+           DISPLAY WS-REPORT-LINE.
+       3900-EXIT.
+           EXIT.
