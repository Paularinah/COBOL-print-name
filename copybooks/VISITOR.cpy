@@ -0,0 +1,18 @@
+      *------------------------------------
+      * VISITOR-RECORD - SHARED VISITOR SIGN-IN LAYOUT
+      *   COPYed into NAME (sign-in) and DAYRPT (summary report)
+      *   so both work off one common record instead of each
+      *   program redefining its own copy of the same fields.
+      *
+      *   MODIFICATION HISTORY
+      *     26-08-09  PB  Original copybook - NAME, LASTNAME, a
+      *                   visit date/time stamp, and a status flag.
+      *------------------------------------
+       05  NAME                     PIC X(25).
+       05  LASTNAME                 PIC X(25).
+       05  VISIT-DATE               PIC X(08).
+       05  VISIT-TIME               PIC X(08).
+       05  STATUS-FLAG              PIC X(01).
+           88  VR-ACCEPTED              VALUE 'A'.
+           88  VR-REJECTED              VALUE 'R'.
+           88  VR-INVALID               VALUE 'I'.
